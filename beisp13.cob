@@ -1,52 +1,232 @@
       * erzeugt Mittwoch, 23. August 2017 10:26
       * (C) 2017 von Leander Jedamus
       * modifiziert Mittwoch, 23. August 2017 11:17 von Leander Jedamus
+      * modifiziert Samstag, 8. August 2026 von Leander Jedamus
+      *   - Adressen kommen jetzt aus ADDRESS-MASTER statt aus
+      *     festverdrahteten MOVEs; mehrere Adressbloecke pro Lauf.
+      *   - Trailersatz am Ende mit der Anzahl geschriebener
+      *     Bloecke und Zeilen.
+      *   - Zusaetzlich zur Konsolenausgabe wird jede Zeile auf
+      *     eine echte Druckdatei (ZEILENDRUCK-DATEI) geschrieben.
+      *   - ZEILEN-SATZ/DRUCK-SATZ von X(26) auf X(40) verbreitert,
+      *     damit laengere Namen/Adressen nicht abgeschnitten werden.
+      *   - Laufdatum (CURRENT-DATE) wird vor dem ersten Adressblock
+      *     ausgegeben, damit sich Laeufe unterscheiden lassen.
+      *   - Alle drei Dateien haben jetzt einen FILE STATUS (aus der
+      *     gemeinsamen Kopierdatei filestat.cpy).
+      *   - OPEN, WRITE und CLOSE werden jetzt auf allen drei Dateien
+      *     geprueft; ein Fehler bricht den Lauf sofort ab.
+      *   - Nach WS-BLOECKE-PRO-SEITE Adressbloecken beginnt eine neue
+      *     Seite mit wiederholtem Seitenkopf, damit ein Lauf mit
+      *     vielen Adressen nicht mehr als ununterbrochener Strom
+      *     herauskommt, sondern in Seiten unterteilt ist.
 
        IDENTIFICATION DIVISION.
        PROGRAM-ID. beisp13.
        AUTHOR. Leander Jedamus.
        DATE-WRITTEN. Mittwoch, 23. August 2017 10:26.
-       
+
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
-       
+
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
+           SELECT ADDRESS-MASTER
+           ASSIGN TO "ADDRESS-MASTER.DAT"
+           ORGANIZATION IS LINE SEQUENTIAL
+           STATUS IS ADRMAST-STATUS.
+
            SELECT ZEILENAUSGABE-DATEI
            ASSIGN TO DISPLAY
-           ORGANIZATION IS LINE SEQUENTIAL.
+           ORGANIZATION IS LINE SEQUENTIAL
+           STATUS IS ZAUSG-STATUS.
+
+           SELECT ZEILENDRUCK-DATEI
+           ASSIGN TO "ZEILENDRUCK.DAT"
+           ORGANIZATION IS LINE SEQUENTIAL
+           STATUS IS ZDRUCK-STATUS.
       *    .
-       
+
        DATA DIVISION.
        FILE SECTION.
+       FD ADDRESS-MASTER
+          LABEL RECORDS ARE OMITTED.
+           COPY "adresse.cpy".
+
        FD ZEILENAUSGABE-DATEI
           LABEL RECORDS ARE OMITTED.
-           01 ZEILEN-SATZ                 PICTURE X(26).
-       
+           01 ZEILEN-SATZ                 PICTURE X(40).
+
+       FD ZEILENDRUCK-DATEI
+          LABEL RECORDS ARE OMITTED.
+           01 DRUCK-SATZ                  PICTURE X(40).
+
        WORKING-STORAGE SECTION.
-       
+       01 WS-AUSGABE-ZEILE            PIC X(40).
+       01 WS-ENDE-SCHALTER            PIC X(01)   VALUE "N".
+          88 ENDE-DER-ADRESSEN                    VALUE "J".
+
+       01 WS-BLOCK-ZAEHLER            PIC 9(05)   COMP VALUE ZERO.
+       01 WS-ZEILEN-ZAEHLER           PIC 9(05)   COMP VALUE ZERO.
+
+       01 WS-TRAILER-SATZ.
+          05 FILLER                   PIC X(04)   VALUE "BLK=".
+          05 WS-TRAILER-BLOECKE       PIC ZZZZ9.
+          05 FILLER                   PIC X(01)   VALUE SPACE.
+          05 FILLER                   PIC X(04)   VALUE "LIN=".
+          05 WS-TRAILER-ZEILEN        PIC ZZZZ9.
+
+       01 WS-LAUFDATUM-SATZ.
+          05 FILLER                   PIC X(11)   VALUE "LAUFDATUM: ".
+          05 WS-LAUFDATUM-JJJJ        PIC 9(04).
+          05 FILLER                   PIC X(01)   VALUE "-".
+          05 WS-LAUFDATUM-MM          PIC 9(02).
+          05 FILLER                   PIC X(01)   VALUE "-".
+          05 WS-LAUFDATUM-TT          PIC 9(02).
+
+       01 WS-BLOECKE-PRO-SEITE        PIC 9(02)   COMP VALUE 5.
+       01 WS-BLOCK-AUF-SEITE          PIC 9(02)   COMP VALUE ZERO.
+       01 WS-SEITEN-ZAEHLER           PIC 9(03)   COMP VALUE ZERO.
+
+       01 WS-SEITENKOPF-SATZ.
+          05 FILLER                   PIC X(11)   VALUE "---- SEITE ".
+          05 WS-SEITENKOPF-NUMMER     PIC ZZ9.
+          05 FILLER                   PIC X(05)   VALUE " ----".
+
+       COPY "filestat.cpy"
+           REPLACING ==PREFIX-STATUS-1==    BY ==ADRMAST-STATUS-1==
+                     ==PREFIX-STATUS-2==    BY ==ADRMAST-STATUS-2==
+                     ==PREFIX-STATUS-OK==   BY ==ADRMAST-STATUS-OK==
+                     ==PREFIX-STATUS-ENDE== BY ==ADRMAST-STATUS-ENDE==
+                     ==PREFIX-STATUS==      BY ==ADRMAST-STATUS==.
+       COPY "filestat.cpy"
+           REPLACING ==PREFIX-STATUS-1==    BY ==ZAUSG-STATUS-1==
+                     ==PREFIX-STATUS-2==    BY ==ZAUSG-STATUS-2==
+                     ==PREFIX-STATUS-OK==   BY ==ZAUSG-STATUS-OK==
+                     ==PREFIX-STATUS-ENDE== BY ==ZAUSG-STATUS-ENDE==
+                     ==PREFIX-STATUS==      BY ==ZAUSG-STATUS==.
+       COPY "filestat.cpy"
+           REPLACING ==PREFIX-STATUS-1==    BY ==ZDRUCK-STATUS-1==
+                     ==PREFIX-STATUS-2==    BY ==ZDRUCK-STATUS-2==
+                     ==PREFIX-STATUS-OK==   BY ==ZDRUCK-STATUS-OK==
+                     ==PREFIX-STATUS-ENDE== BY ==ZDRUCK-STATUS-ENDE==
+                     ==PREFIX-STATUS==      BY ==ZDRUCK-STATUS==.
+
        LOCAL-STORAGE SECTION.
-       
+
        LINKAGE SECTION.
-       
+
        SCREEN SECTION.
-       
+
       *
        PROCEDURE DIVISION.
        A000-AUSGABE-NAME-UND-ADRESSE.
+         OPEN INPUT ADDRESS-MASTER.
+         IF NOT ADRMAST-STATUS-OK
+             DISPLAY "Sorry, unable to open ADDRESS-MASTER, status "
+                 ADRMAST-STATUS
+             STOP RUN RETURNING 1
+         END-IF.
          OPEN OUTPUT ZEILENAUSGABE-DATEI.
-         MOVE "DONALD G. GOLDEN"           TO ZEILEN-SATZ.
-         WRITE ZEILEN-SATZ.
-         MOVE "CIS DEPARTMENT"             TO ZEILEN-SATZ.
-         WRITE ZEILEN-SATZ.
-         MOVE "CLEVELAND STATE UNIVERSITY" TO ZEILEN-SATZ.
-         WRITE ZEILEN-SATZ.
-         MOVE "CLEVELAND, OHIO 44115"      TO ZEILEN-SATZ.
-         WRITE ZEILEN-SATZ.
+         IF NOT ZAUSG-STATUS-OK
+             DISPLAY "Sorry, unable to open ZEILENAUSGABE, status "
+                 ZAUSG-STATUS
+             STOP RUN RETURNING 1
+         END-IF.
+         OPEN OUTPUT ZEILENDRUCK-DATEI.
+         IF NOT ZDRUCK-STATUS-OK
+             DISPLAY "Sorry, unable to open ZEILENDRUCK-DATEI, status "
+                 ZDRUCK-STATUS
+             STOP RUN RETURNING 1
+         END-IF.
+         PERFORM F000-SCHREIBE-LAUFDATUM.
+         PERFORM G000-SCHREIBE-SEITENKOPF.
+         PERFORM B000-LIES-ADRESSE-SATZ.
+         PERFORM C000-SCHREIBE-ADRESSBLOCK
+             UNTIL ENDE-DER-ADRESSEN.
+         PERFORM D000-SCHREIBE-TRAILER.
+         CLOSE ADDRESS-MASTER.
+         IF NOT ADRMAST-STATUS-OK
+             DISPLAY "Sorry, error closing ADDRESS-MASTER, status "
+                 ADRMAST-STATUS
+             STOP RUN RETURNING 1
+         END-IF.
          CLOSE ZEILENAUSGABE-DATEI.
+         IF NOT ZAUSG-STATUS-OK
+             DISPLAY "Sorry, error closing ZEILENAUSGABE-DATEI, status "
+                 ZAUSG-STATUS
+             STOP RUN RETURNING 1
+         END-IF.
+         CLOSE ZEILENDRUCK-DATEI.
+         IF NOT ZDRUCK-STATUS-OK
+             DISPLAY "Sorry, error closing ZEILENDRUCK-DATEI, status "
+                 ZDRUCK-STATUS
+             STOP RUN RETURNING 1
+         END-IF.
          STOP RUN.
-       
+
+       B000-LIES-ADRESSE-SATZ.
+         READ ADDRESS-MASTER
+             AT END SET ENDE-DER-ADRESSEN TO TRUE.
+         IF NOT ADRMAST-STATUS-OK AND NOT ADRMAST-STATUS-ENDE
+             DISPLAY "Sorry, error reading ADDRESS-MASTER, status "
+                 ADRMAST-STATUS
+             STOP RUN RETURNING 1
+         END-IF.
+
+       C000-SCHREIBE-ADRESSBLOCK.
+         IF WS-BLOCK-AUF-SEITE NOT LESS THAN WS-BLOECKE-PRO-SEITE
+             PERFORM G000-SCHREIBE-SEITENKOPF
+         END-IF.
+         MOVE ADR-NAME               TO WS-AUSGABE-ZEILE.
+         PERFORM E000-SCHREIBE-ZEILE.
+         MOVE ADR-ABTEILUNG          TO WS-AUSGABE-ZEILE.
+         PERFORM E000-SCHREIBE-ZEILE.
+         MOVE ADR-ORGANISATION       TO WS-AUSGABE-ZEILE.
+         PERFORM E000-SCHREIBE-ZEILE.
+         MOVE ADR-ORT-STAAT-PLZ      TO WS-AUSGABE-ZEILE.
+         PERFORM E000-SCHREIBE-ZEILE.
+         ADD 1 TO WS-BLOCK-ZAEHLER.
+         ADD 1 TO WS-BLOCK-AUF-SEITE.
+         ADD 4 TO WS-ZEILEN-ZAEHLER.
+         PERFORM B000-LIES-ADRESSE-SATZ.
+
+       D000-SCHREIBE-TRAILER.
+         MOVE WS-BLOCK-ZAEHLER        TO WS-TRAILER-BLOECKE.
+         MOVE WS-ZEILEN-ZAEHLER       TO WS-TRAILER-ZEILEN.
+         MOVE WS-TRAILER-SATZ         TO WS-AUSGABE-ZEILE.
+         PERFORM E000-SCHREIBE-ZEILE.
+
+       E000-SCHREIBE-ZEILE.
+         MOVE WS-AUSGABE-ZEILE        TO ZEILEN-SATZ.
+         WRITE ZEILEN-SATZ.
+         IF NOT ZAUSG-STATUS-OK
+             DISPLAY "Sorry, error writing ZEILENAUSGABE-DATEI, status "
+                 ZAUSG-STATUS
+             STOP RUN RETURNING 1
+         END-IF.
+         MOVE WS-AUSGABE-ZEILE        TO DRUCK-SATZ.
+         WRITE DRUCK-SATZ.
+         IF NOT ZDRUCK-STATUS-OK
+             DISPLAY "Sorry, error writing ZEILENDRUCK-DATEI, status "
+                 ZDRUCK-STATUS
+             STOP RUN RETURNING 1
+         END-IF.
+
+       F000-SCHREIBE-LAUFDATUM.
+         MOVE FUNCTION CURRENT-DATE(1:4)  TO WS-LAUFDATUM-JJJJ.
+         MOVE FUNCTION CURRENT-DATE(5:2)  TO WS-LAUFDATUM-MM.
+         MOVE FUNCTION CURRENT-DATE(7:2)  TO WS-LAUFDATUM-TT.
+         MOVE WS-LAUFDATUM-SATZ        TO WS-AUSGABE-ZEILE.
+         PERFORM E000-SCHREIBE-ZEILE.
+
+       G000-SCHREIBE-SEITENKOPF.
+         ADD 1 TO WS-SEITEN-ZAEHLER.
+         MOVE ZERO TO WS-BLOCK-AUF-SEITE.
+         MOVE WS-SEITEN-ZAEHLER        TO WS-SEITENKOPF-NUMMER.
+         MOVE WS-SEITENKOPF-SATZ       TO WS-AUSGABE-ZEILE.
+         PERFORM E000-SCHREIBE-ZEILE.
+
        END PROGRAM beisp13.
-       
-      * vim:ai sw=4 sts=4 expandtab
 
+      * vim:ai sw=4 sts=4 expandtab
