@@ -0,0 +1,144 @@
+      * erzeugt Samstag, 8. August 2026 von Leander Jedamus
+      * (C) 2026 von Leander Jedamus
+      *
+      * Treibt beisp13, haupt und den rot13-Filter (laeuftnicht/
+      * stdinout) als eine Folge von Batchschritten an. Jeder Schritt
+      * wird als eigenes Kommando per CALL "SYSTEM" gestartet, Start,
+      * Ende und RETURN-CODE jedes Schritts werden protokolliert; ein
+      * fehlgeschlagener Schritt bricht den Gesamtlauf ab, ohne die
+      * restlichen Schritte noch auszufuehren.
+      *
+      * modifiziert Samstag, 8. August 2026 von Leander Jedamus
+      *   - Nach jedem erfolgreichen Schritt wird dessen Nummer in
+      *     eine Checkpoint-Datei geschrieben. Ein Neustart nach einem
+      *     abgebrochenen Lauf ueberspringt alle bereits erledigten
+      *     Schritte, statt sie zu wiederholen. Nach einem vollstaendig
+      *     erfolgreichen Lauf wird der Checkpoint wieder geloescht.
+      *     Dies ist der Neustartpunkt der Pipeline selbst, unabhaengig
+      *     vom satzweisen Neustart innerhalb des rot13-Filterschritts.
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. batchctl.
+       AUTHOR. Leander Jedamus.
+       DATE-WRITTEN. Samstag, 8. August 2026.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CHECKPOINT-DATEI
+           ASSIGN TO "BATCHCTL.CKP"
+           ORGANIZATION IS LINE SEQUENTIAL
+           STATUS IS WS-CKP-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD CHECKPOINT-DATEI.
+           01 CKP-RECORD               PIC 9(02).
+
+       WORKING-STORAGE SECTION.
+       01 WS-SCHRITTNAME              PIC X(20).
+       01 WS-SCHRITTKOMMANDO          PIC X(100).
+       01 WS-SCHRITT-RC               PIC S9(09) COMP.
+       01 WS-ABBRUCH-SCHALTER         PIC X(01)   VALUE "N".
+          88 LAUF-ABGEBROCHEN                     VALUE "J".
+       01 WS-CKP-STATUS                PIC XX.
+       01 WS-LETZTER-SCHRITT          PIC 9(02)   COMP VALUE ZERO.
+       01 WS-AKTUELLER-SCHRITT        PIC 9(02)   COMP VALUE ZERO.
+
+       LOCAL-STORAGE SECTION.
+
+       LINKAGE SECTION.
+
+       SCREEN SECTION.
+
+      *
+       PROCEDURE DIVISION.
+       A000-STEUERE-BATCHLAUF.
+         DISPLAY "BATCHCTL: Start Gesamtlauf".
+         PERFORM R000-LIES-CHECKPOINT.
+         IF WS-LETZTER-SCHRITT NOT = ZERO
+             DISPLAY "BATCHCTL: Checkpoint gefunden, letzter "
+                 "erfolgreicher Schritt war Nr. " WS-LETZTER-SCHRITT
+         END-IF.
+
+         MOVE 1 TO WS-AKTUELLER-SCHRITT.
+         IF WS-AKTUELLER-SCHRITT > WS-LETZTER-SCHRITT
+             MOVE "BEISP13"            TO WS-SCHRITTNAME
+             MOVE "./beisp13"          TO WS-SCHRITTKOMMANDO
+             PERFORM B000-FUEHRE-SCHRITT-AUS
+         ELSE
+             DISPLAY "BATCHCTL: Ueberspringe Schritt BEISP13 "
+                 "(laut Checkpoint bereits erledigt)"
+         END-IF.
+
+         IF NOT LAUF-ABGEBROCHEN
+             MOVE 2 TO WS-AKTUELLER-SCHRITT
+             IF WS-AKTUELLER-SCHRITT > WS-LETZTER-SCHRITT
+                 MOVE "HAUPT"           TO WS-SCHRITTNAME
+                 MOVE "./haupt"         TO WS-SCHRITTKOMMANDO
+                 PERFORM B000-FUEHRE-SCHRITT-AUS
+             ELSE
+                 DISPLAY "BATCHCTL: Ueberspringe Schritt HAUPT "
+                     "(laut Checkpoint bereits erledigt)"
+             END-IF
+         END-IF.
+
+         IF NOT LAUF-ABGEBROCHEN
+             MOVE 3 TO WS-AKTUELLER-SCHRITT
+             IF WS-AKTUELLER-SCHRITT > WS-LETZTER-SCHRITT
+                 MOVE "ROT13-FILTER"    TO WS-SCHRITTNAME
+                 MOVE "./laeuftnicht/stdinout < EINGABE.DAT"
+                                         TO WS-SCHRITTKOMMANDO
+                 PERFORM B000-FUEHRE-SCHRITT-AUS
+             ELSE
+                 DISPLAY "BATCHCTL: Ueberspringe Schritt ROT13-FILTER "
+                     "(laut Checkpoint bereits erledigt)"
+             END-IF
+         END-IF.
+
+         IF LAUF-ABGEBROCHEN
+             DISPLAY "BATCHCTL: Gesamtlauf abgebrochen"
+             MOVE 1 TO RETURN-CODE
+         ELSE
+             MOVE ZERO TO WS-AKTUELLER-SCHRITT
+             PERFORM R000-SCHREIBE-CHECKPOINT
+             DISPLAY "BATCHCTL: Gesamtlauf erfolgreich beendet"
+             MOVE 0 TO RETURN-CODE
+         END-IF.
+         STOP RUN.
+
+       B000-FUEHRE-SCHRITT-AUS.
+         DISPLAY "BATCHCTL: Start Schritt " WS-SCHRITTNAME.
+         CALL "SYSTEM" USING WS-SCHRITTKOMMANDO.
+         COMPUTE WS-SCHRITT-RC = RETURN-CODE / 256.
+         DISPLAY "BATCHCTL: Ende Schritt " WS-SCHRITTNAME
+             " RC=" WS-SCHRITT-RC.
+         IF WS-SCHRITT-RC NOT = 0
+             SET LAUF-ABGEBROCHEN TO TRUE
+         ELSE
+             PERFORM R000-SCHREIBE-CHECKPOINT
+         END-IF.
+
+       R000-LIES-CHECKPOINT.
+         OPEN INPUT CHECKPOINT-DATEI.
+         IF WS-CKP-STATUS = "00"
+             READ CHECKPOINT-DATEI
+                 AT END CONTINUE
+             END-READ
+             IF WS-CKP-STATUS = "00"
+                 MOVE CKP-RECORD TO WS-LETZTER-SCHRITT
+             END-IF
+             CLOSE CHECKPOINT-DATEI
+         END-IF.
+
+       R000-SCHREIBE-CHECKPOINT.
+         OPEN OUTPUT CHECKPOINT-DATEI.
+         MOVE WS-AKTUELLER-SCHRITT TO CKP-RECORD.
+         WRITE CKP-RECORD.
+         CLOSE CHECKPOINT-DATEI.
+
+       END PROGRAM batchctl.
+
+      * vim:ai sw=4 sts=4 expandtab
