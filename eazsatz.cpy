@@ -0,0 +1,9 @@
+      * erzeugt Samstag, 8. August 2026 von Leander Jedamus
+      * (C) 2026 von Leander Jedamus
+      *
+      * Gemeinsame Satzlaenge fuer die haupt/unter/codieren-Pipeline,
+      * damit EINGABE/AUSGABE in allen drei Programmen immer gleich
+      * breit bleiben. Wird per COPY ... REPLACING unter dem jeweiligen
+      * Feldnamen eingebunden, z.B.
+      *     COPY "eazsatz.cpy" REPLACING ==PREFIX== BY ==EINGABE==.
+       77 PREFIX                  PIC X(80).
