@@ -0,0 +1,18 @@
+      * erzeugt Samstag, 8. August 2026 von Leander Jedamus
+      * (C) 2026 von Leander Jedamus
+      *
+      * Standard-Dateistatusfeld mit den gebraeuchlichen 88-Stufen
+      * fuer "OK" und "Dateiende". Wird per COPY ... REPLACING unter
+      * einem je Datei eigenen Namen eingebunden, z.B.
+      *     COPY "filestat.cpy"
+      *         REPLACING ==PREFIX-STATUS-1==    BY ==IN-STATUS-1==
+      *                   ==PREFIX-STATUS-2==    BY ==IN-STATUS-2==
+      *                   ==PREFIX-STATUS-OK==   BY ==IN-STATUS-OK==
+      *                   ==PREFIX-STATUS-ENDE== BY ==IN-STATUS-ENDE==
+      *                   ==PREFIX-STATUS==      BY ==IN-STATUS==.
+      * Ein Status ausserhalb von OK/ENDE gilt als E/A-Fehler.
+       01 PREFIX-STATUS.
+           88 PREFIX-STATUS-OK                  VALUE "00".
+           88 PREFIX-STATUS-ENDE                VALUE "10".
+           05 PREFIX-STATUS-1      PIC X.
+           05 PREFIX-STATUS-2      PIC X.
