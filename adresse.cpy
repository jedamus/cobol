@@ -0,0 +1,12 @@
+      * adresse.cpy
+      * erzeugt Dienstag, 8. August 2026 von Leander Jedamus
+      *
+      * Satzbild fuer die ADDRESS-MASTER-Datei: ein Adressblock
+      * (Name, Abteilung, Organisation, Ort/Staat/PLZ) pro Satz.
+      * Wird von beisp13.cob per COPY eingebunden.
+      *
+       01 ADRESSE-SATZ.
+           05 ADR-NAME                PIC X(40).
+           05 ADR-ABTEILUNG           PIC X(40).
+           05 ADR-ORGANISATION        PIC X(40).
+           05 ADR-ORT-STAAT-PLZ       PIC X(40).
