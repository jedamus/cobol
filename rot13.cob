@@ -1,23 +1,151 @@
       * erzeugt Mittwoch, 23. August 2017 11:23
       * (C) 2017 von Leander Jedamus
       * modifiziert Mittwoch, 23. August 2017 11:23 von Leander Jedamus
+      * modifiziert Samstag, 8. August 2026 von Leander Jedamus
+      *   - Verschiebung ist jetzt ein optionaler zweiter Parameter
+      *     (Caesar-Verschiebung um n statt fest um 13 Stellen);
+      *     ohne zweiten Parameter verhaelt sich die Funktion wie
+      *     bisher (ROT13).
+      *   - Ziffern werden jetzt ebenfalls rotiert (fest um 5 Stellen,
+      *     unabhaengig von der Buchstaben-Verschiebung), damit z.B.
+      *     Kontonummern nicht mehr im Klartext durchgereicht werden.
+      *   - Ueber einen dritten, optionalen Parameter (ERWEITERT) kann
+      *     zusaetzlich das obere Halbbyte-Alphabet (Byte-Werte 128-255,
+      *     worin z.B. Umlaute und andere nicht-englische Buchstaben
+      *     liegen) mitrotiert werden, damit solche Zeichen nicht mehr
+      *     unveraendert im Klartext durchgereicht werden. Ohne diesen
+      *     Parameter verhaelt sich die Funktion wie bisher.
 
        identification division.
        FUNCTION-ID. rot13.
 
+       REPLACE ==LRECL-MAGIC-NUMBER== BY ==32768==.
+
        data division.
+       working-storage section.
+       01 ws-verschiebung        pic 9(02).
+       01 ws-gross-quelle        pic x(26) value
+           "ABCDEFGHIJKLMNOPQRSTUVWXYZ".
+       01 ws-klein-quelle        pic x(26) value
+           "abcdefghijklmnopqrstuvwxyz".
+       01 ws-zielgross          pic x(26).
+       01 ws-zielklein          pic x(26).
+       01 ws-ziffer-quelle       pic x(10) value "0123456789".
+       01 ws-zielziffer         pic x(10).
+       01 ws-index               pic 9(02) comp.
+       01 ws-ziel-index          pic 9(02) comp.
+       01 ws-ziffer-verschiebung pic 9(02) comp value 5.
+       01 ws-erw-quelle          pic x(128).
+       01 ws-erw-ziel            pic x(128).
+       01 ws-erw-index           pic 9(03) comp.
+       01 ws-erw-ziel-index      pic 9(03) comp.
+       01 ws-shift-ungueltig-schalter pic x(01) value "N".
+           88 ws-shift-ungueltig               value "J".
+       01 ws-shift-index         pic 9(02) comp.
+       01 ws-shift-zeichen       pic x(01).
+
        linkage section.
        01 in-string            pic x any length.
+       01 shift-amount         pic x(02).
+       01 alphabet-modus       pic x(10).
        01 out-string           pic x(LRECL-MAGIC-NUMBER).
 
-       procedure division using in-string returning out-string.
-       move in-string to out-string
-       inspect out-string converting
-            "ABCDEFGHIJKLMNOPQRSTUVWXYZabcdefghijklmnopqrstuvwxyz"
-                 to
-            "NOPQRSTUVWXYZABCDEFGHIJKLMnopqrstuvwxyzabcdefghijklm"
-       goback.
+      * shift-amount ist bewusst alphanumerisch und nicht numerisch
+      * deklariert: GnuCOBOL fuellt ein zu kurzes Literal, das an
+      * einen OPTIONAL-Parameter uebergeben wird, bei einem
+      * numerischen Parameter nicht zuverlaessig mit fuehrenden
+      * Nullen auf (z.B. kaeme "5" als Verschiebung um 50 statt um
+      * 5 Stellen an). Als alphanumerisches Feld uebergeben, richtet
+      * die anschliessende MOVE auf ws-verschiebung (numerisch) ein
+      * zu kurzes Literal dagegen korrekt aus, ob es nun mit einer
+      * fuehrenden Null geschrieben wurde (05) oder nicht (5).
+      * R005-PRUEFE-VERSCHIEBUNG weist darueber hinaus jedes Zeichen
+      * zurueck, das kein Ziffer-, Leerzeichen- oder Fuellbyte ist,
+      * statt sich blind auf ein wohlgeformtes Literal zu verlassen.
+       procedure division using in-string, optional shift-amount,
+           optional alphabet-modus returning out-string.
+       r000-rot13-haupt.
+           if address of shift-amount = null
+               move 13 to ws-verschiebung
+           else
+               perform r005-pruefe-verschiebung
+               if ws-shift-ungueltig
+                   move 13 to ws-verschiebung
+               else
+                   move shift-amount to ws-verschiebung
+               end-if
+           end-if
+           perform r010-baue-zielalphabet
+               varying ws-index from 1 by 1 until ws-index > 26
+           perform r020-baue-zielziffern
+               varying ws-index from 1 by 1 until ws-index > 10
+           move in-string to out-string
+           inspect out-string converting
+               ws-gross-quelle to ws-zielgross
+           inspect out-string converting
+               ws-klein-quelle to ws-zielklein
+           inspect out-string converting
+               ws-ziffer-quelle to ws-zielziffer
+           if address of alphabet-modus not = null
+               and (alphabet-modus(1:9) = "ERWEITERT" or
+                    alphabet-modus(1:9) = "erweitert")
+               perform r030-baue-erweiterte-tabelle
+                   varying ws-erw-index from 1 by 1
+                   until ws-erw-index > 128
+               inspect out-string converting
+                   ws-erw-quelle to ws-erw-ziel
+           end-if
+           goback.
+
+       r005-pruefe-verschiebung.
+           move "N" to ws-shift-ungueltig-schalter
+           perform varying ws-shift-index from 1 by 1
+               until ws-shift-index > length of shift-amount
+               move shift-amount(ws-shift-index:1) to ws-shift-zeichen
+               if ws-shift-zeichen not = space
+                   and ws-shift-zeichen not = low-value
+                   if ws-shift-zeichen < "0" or ws-shift-zeichen > "9"
+                       set ws-shift-ungueltig to true
+                   end-if
+               end-if
+           end-perform.
+
+       r010-baue-zielalphabet.
+           compute ws-ziel-index =
+               function mod(ws-index - 1 + ws-verschiebung, 26) + 1
+           move ws-gross-quelle(ws-ziel-index:1)
+               to ws-zielgross(ws-index:1)
+           move ws-klein-quelle(ws-ziel-index:1)
+               to ws-zielklein(ws-index:1).
+
+       r020-baue-zielziffern.
+           compute ws-ziel-index =
+               function mod(ws-index - 1 + ws-ziffer-verschiebung, 10)
+               + 1
+           move ws-ziffer-quelle(ws-ziel-index:1)
+               to ws-zielziffer(ws-index:1).
+
+      * Rotiert den oberen Halbbyte-Bereich (Byte-Werte 128-255) um
+      * dieselbe Verschiebung wie die Buchstaben, damit Umlaute und
+      * andere nicht-englische Zeichen nicht mehr im Klartext
+      * durchgereicht werden. FUNCTION CHAR(n) liefert das Zeichen mit
+      * Byte-Wert n-1, darum die Verschiebung um 128.
+      *
+      * Der Vergleich oben prueft nur die ersten 9 Stellen von
+      * alphabet-modus, nicht das ganze Feld: GnuCOBOL fuellt ein zu
+      * kurzes Literal, das an einen OPTIONAL-Linkage-Parameter
+      * uebergeben wird, am Ende nicht zuverlaessig mit Leerzeichen
+      * auf (dieselbe Eigenart wie bei shift-amount oben), so dass ein
+      * Vergleich mit dem vollen Feld faelschlich fehlschlagen kann.
+       r030-baue-erweiterte-tabelle.
+           move function char(128 + ws-erw-index) to
+               ws-erw-quelle(ws-erw-index:1)
+           compute ws-erw-ziel-index =
+               function mod(ws-erw-index - 1 + ws-verschiebung, 128)
+               + 1
+           move function char(128 + ws-erw-ziel-index) to
+               ws-erw-ziel(ws-erw-index:1).
+
        end function rot13.
 
       * vim:ai sw=4 sts=4 expandtab
-
