@@ -1,36 +1,73 @@
       * erzeugt Mittwoch, 23. August 2017 16:16
       * (C) 2017 von Leander Jedamus
       * modifiziert Mittwoch, 23. August 2017 16:23 von Leander Jedamus
+      * modifiziert Samstag, 8. August 2026 von Leander Jedamus
+      *   - RETURN-CODE wird jetzt explizit auf 0 gesetzt, damit der
+      *     Aufrufer den Rueckgabewert verlaesslich pruefen kann.
+      *   - AUSGABE wird jetzt aus EINGABE abgeleitet (Grossschreibung)
+      *     statt immer die feste Zeichenkette "Ausgabe" zu liefern.
+      *   - EINGABE/AUSGABE kommen jetzt aus der gemeinsamen Kopierdatei
+      *     eazsatz.cpy statt aus eigenen 77-Stufen.
+      *   - AUSGABE wird jetzt mit FUNCTION ROT13 aus EINGABE gebildet
+      *     statt mit Grossschreibung, damit die haupt-ruft-unter-Kette
+      *     tatsaechlich verschluesselt statt nur zu demonstrieren. Die
+      *     FUNCTION ist unten im selben Quelltext mituebersetzt (wie
+      *     in laeuftnicht/stdinout.cob), nicht in einem separaten
+      *     rot13.cob: eine benutzerdefinierte FUNCTION laesst sich zur
+      *     Laufzeit nicht wie unter/codieren per CALL und
+      *     COB_LIBRARY_PATH aus einem anderen, separat uebersetzten
+      *     Modul nachladen.
 
        IDENTIFICATION DIVISION.
        PROGRAM-ID. unter.
        AUTHOR. Leander Jedamus.
        DATE-WRITTEN. Mittwoch, 23. August 2017 16:16.
-       
+
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
-       
+       REPOSITORY.
+           FUNCTION ALL INTRINSIC
+           FUNCTION ROT13.
+
        INPUT-OUTPUT SECTION.
-       
+
        DATA DIVISION.
-       
+
        WORKING-STORAGE SECTION.
-       
+
        LOCAL-STORAGE SECTION.
-       
+
        LINKAGE SECTION.
-       77 EINGABE             PIC X(80).
-       77 AUSGABE             PIC X(80).
-       
+       COPY "eazsatz.cpy" REPLACING ==PREFIX== BY ==EINGABE==.
+       COPY "eazsatz.cpy" REPLACING ==PREFIX== BY ==AUSGABE==.
+
        SCREEN SECTION.
-       
+
       *
        PROCEDURE DIVISION USING EINGABE AUSGABE.
        UNTER.
-         MOVE "Ausgabe" TO AUSGABE.
+         MOVE FUNCTION ROT13(EINGABE) TO AUSGABE.
+         MOVE 0 TO RETURN-CODE.
          EXIT PROGRAM.
-       
+
        END PROGRAM unter.
-       
+
+       IDENTIFICATION DIVISION.
+       FUNCTION-ID. rot13.
+
+       DATA DIVISION.
+       LINKAGE SECTION.
+       01 in-string            pic x any length.
+       01 out-string           pic x(80).
+
+       PROCEDURE DIVISION USING in-string RETURNING out-string.
+       MOVE in-string TO out-string.
+       INSPECT out-string CONVERTING
+           "ABCDEFGHIJKLMNOPQRSTUVWXYZabcdefghijklmnopqrstuvwxyz"
+               TO
+           "NOPQRSTUVWXYZABCDEFGHIJKLMnopqrstuvwxyzabcdefghijklm".
+       GOBACK.
+       END FUNCTION rot13.
+
       * vim:ai sw=4 sts=4 expandtab
 
