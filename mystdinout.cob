@@ -1,33 +1,88 @@
       * erzeugt Mittwoch, 23. August 2017 11:32
       * (C) 2017 von Leander Jedamus
       * modifiziert Mittwoch, 23. August 2017 11:38 von Leander Jedamus
+      * modifiziert Samstag, 8. August 2026 von Leander Jedamus
+      *   - SYSOUT wird jetzt zusaetzlich zur DISPLAY-Ausgabe in eine
+      *     echte Datei geschrieben, damit dieses Programm auch als
+      *     Tee/Durchlaufschritt in einer Pipeline eingesetzt werden
+      *     kann.
+      *   - LN ist jetzt LRECL-MAGIC-NUMBER Bytes breit statt 255; eine
+      *     Zeile, die den Satz vollstaendig ausfuellt, erzeugt eine
+      *     Warnung, da sie moeglicherweise abgeschnitten wurde.
+      *   - Ueber einen Kommandozeilenparameter kann ein Filter
+      *     aktiviert werden, der Leerzeilen und Zeilen, die mit einem
+      *     Kommentarzeichen beginnen, von DISPLAY/SYSOUT ausschliesst.
+      *     Das erste Zeichen des Parameters wird dabei als
+      *     Kommentarzeichen uebernommen.
+      *   - SYSIN und SYSOUT haben jetzt einen FILE STATUS (aus der
+      *     gemeinsamen Kopierdatei filestat.cpy); ein E/A-Fehler
+      *     bricht den Lauf jetzt ab, statt unbemerkt weiterzulaufen.
+      *   - Ueber ein zweites Kommandozeilenwort PREVIEW (alternativ als
+      *     einziges Wort) kann ein Trockenlauf angefordert werden, der
+      *     nur Satzanzahl und laengste gesehene Zeile meldet, ohne
+      *     jede Zeile einzeln auszugeben oder nach SYSOUT zu schreiben.
+      *   - DISPLAY LN zeigt jetzt FUNCTION TRIM(LN) statt des ganzen,
+      *     auf LRECL-MAGIC-NUMBER Bytes aufgefuellten Feldes: seit LN
+      *     breiter wurde, haette jede unverarbeitete Zeile sonst
+      *     Tausende von Leerzeichen auf dem Bildschirm erzeugt. SYSOUT
+      *     schreibt weiterhin das volle, unbeschnittene Feld.
 
        IDENTIFICATION DIVISION.
        PROGRAM-ID. mystsdinout.
        AUTHOR. Leander Jedamus.
        DATE-WRITTEN. Mittwoch, 23. August 2017 11:32.
-       
+
+       REPLACE ==LRECL-MAGIC-NUMBER== BY ==32768==.
+
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
-       
+
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT SYSIN
            ASSIGN TO KEYBOARD
-           ORGANIZATION IS LINE SEQUENTIAL.
+           ORGANIZATION IS LINE SEQUENTIAL
+           STATUS IS SYSIN-STATUS.
            SELECT SYSOUT
-           ASSIGN TO DISPLAY
-           ORGANIZATION IS LINE SEQUENTIAL.
-       
+           ASSIGN TO "SYSOUT.DAT"
+           ORGANIZATION IS LINE SEQUENTIAL
+           STATUS IS SYSOUT-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
 
        FD SYSIN.
-       01 ln PIC X(255).
+       01 ln PIC X(LRECL-MAGIC-NUMBER).
          88  EOF VALUE HIGH-VALUES.
-       
+
+       FD SYSOUT.
+       01 SYSOUT-REC PIC X(LRECL-MAGIC-NUMBER).
+
        WORKING-STORAGE SECTION.
-       
+       01 WS-PARAMETER         PIC X(80).
+       01 WS-ARG-1             PIC X(10).
+       01 WS-ARG-2             PIC X(10).
+       01 WS-FILTER-SCHALTER   PIC X(01)   VALUE "N".
+          88  WS-FILTER-AKTIV              VALUE "J".
+       01 WS-KOMMENTARZEICHEN  PIC X(01)   VALUE "*".
+       01 WS-PREVIEW-SCHALTER  PIC X(01)   VALUE "N".
+          88  WS-PREVIEW-AKTIV             VALUE "J".
+       01 WS-PREVIEW-SAETZE    PIC 9(07)   COMP VALUE ZERO.
+       01 WS-PREVIEW-MAXLAENGE PIC 9(07)   COMP VALUE ZERO.
+       01 WS-ZEILENLAENGE      PIC 9(07)   COMP.
+       COPY "filestat.cpy"
+           REPLACING ==PREFIX-STATUS-1==    BY ==SYSIN-STATUS-1==
+                     ==PREFIX-STATUS-2==    BY ==SYSIN-STATUS-2==
+                     ==PREFIX-STATUS-OK==   BY ==SYSIN-STATUS-OK==
+                     ==PREFIX-STATUS-ENDE== BY ==SYSIN-STATUS-ENDE==
+                     ==PREFIX-STATUS==      BY ==SYSIN-STATUS==.
+       COPY "filestat.cpy"
+           REPLACING ==PREFIX-STATUS-1==    BY ==SYSOUT-STATUS-1==
+                     ==PREFIX-STATUS-2==    BY ==SYSOUT-STATUS-2==
+                     ==PREFIX-STATUS-OK==   BY ==SYSOUT-STATUS-OK==
+                     ==PREFIX-STATUS-ENDE== BY ==SYSOUT-STATUS-ENDE==
+                     ==PREFIX-STATUS==      BY ==SYSOUT-STATUS==.
+
        LOCAL-STORAGE SECTION.
        
        LINKAGE SECTION.
@@ -37,17 +92,79 @@
       *
        PROCEDURE DIVISION.
 
+       ACCEPT WS-PARAMETER FROM COMMAND-LINE.
+       UNSTRING WS-PARAMETER DELIMITED BY SPACE
+           INTO WS-ARG-1 WS-ARG-2
+       END-UNSTRING
+       IF WS-ARG-1 = "PREVIEW" OR WS-ARG-1 = "preview"
+           SET WS-PREVIEW-AKTIV TO TRUE
+       ELSE
+           IF WS-ARG-1 NOT = SPACES
+               SET WS-FILTER-AKTIV TO TRUE
+               MOVE WS-ARG-1(1:1) TO WS-KOMMENTARZEICHEN
+           END-IF
+           IF WS-ARG-2 = "PREVIEW" OR WS-ARG-2 = "preview"
+               SET WS-PREVIEW-AKTIV TO TRUE
+           END-IF
+       END-IF
+
        OPEN INPUT SYSIN
+       IF NOT SYSIN-STATUS-OK
+           DISPLAY "Sorry, unable to open SYSIN, status " SYSIN-STATUS
+           STOP RUN RETURNING 1
+       END-IF
+       OPEN OUTPUT SYSOUT
+       IF NOT SYSOUT-STATUS-OK
+           DISPLAY "Sorry, unable to open SYSOUT, status " SYSOUT-STATUS
+           STOP RUN RETURNING 1
+       END-IF
        READ SYSIN
          AT END SET EOF TO TRUE
        END-READ
+       IF NOT SYSIN-STATUS-OK AND NOT SYSIN-STATUS-ENDE
+           DISPLAY "Sorry, error reading SYSIN, status " SYSIN-STATUS
+           STOP RUN RETURNING 1
+       END-IF
        PERFORM UNTIL EOF
-         DISPLAY ln
+         IF WS-PREVIEW-AKTIV
+             ADD 1 TO WS-PREVIEW-SAETZE
+             MOVE FUNCTION LENGTH(FUNCTION TRIM(ln)) TO WS-ZEILENLAENGE
+             IF WS-ZEILENLAENGE > WS-PREVIEW-MAXLAENGE
+                 MOVE WS-ZEILENLAENGE TO WS-PREVIEW-MAXLAENGE
+             END-IF
+         ELSE
+             IF WS-FILTER-AKTIV AND
+                     (ln = SPACES OR ln(1:1) = WS-KOMMENTARZEICHEN)
+                 CONTINUE
+             ELSE
+                 IF ln(LRECL-MAGIC-NUMBER:1) NOT = SPACE
+                     DISPLAY "Warnung: Zeile hat den Satz vollstaendig "
+                         "ausgefuellt und wurde moeglicherweise "
+                         "abgeschnitten"
+                 END-IF
+                 DISPLAY FUNCTION TRIM(ln)
+                 MOVE ln TO SYSOUT-REC
+                 WRITE SYSOUT-REC
+                 IF NOT SYSOUT-STATUS-OK
+                     DISPLAY "Sorry, error writing SYSOUT, status "
+                         SYSOUT-STATUS
+                     STOP RUN RETURNING 1
+                 END-IF
+             END-IF
+         END-IF
          READ SYSIN
            AT END SET EOF TO TRUE
          END-READ
+         IF NOT SYSIN-STATUS-OK AND NOT SYSIN-STATUS-ENDE
+             DISPLAY "Sorry, error reading SYSIN, status " SYSIN-STATUS
+             STOP RUN RETURNING 1
+         END-IF
        END-PERFORM
-       CLOSE SYSIN
+       IF WS-PREVIEW-AKTIV
+           DISPLAY "Vorschau: " WS-PREVIEW-SAETZE " Saetze, "
+               "laengste Zeile " WS-PREVIEW-MAXLAENGE " Bytes"
+       END-IF
+       CLOSE SYSIN SYSOUT
        STOP RUN.
        
        GOBACK.
