@@ -0,0 +1,48 @@
+      * erzeugt Samstag, 8. August 2026 von Leander Jedamus
+      * (C) 2026 von Leander Jedamus
+      *
+      * Zweite Stufe der haupt/unter-Pipeline: nimmt die von unter
+      * bereits bereinigte AUSGABE als EINGABE entgegen und liefert
+      * eine weiter kodierte Fassung zurueck (Caesar-Verschiebung
+      * um 1 auf die Grossbuchstaben).
+      *
+      * modifiziert Samstag, 8. August 2026 von Leander Jedamus
+      *   - EINGABE/AUSGABE kommen jetzt aus der gemeinsamen Kopierdatei
+      *     eazsatz.cpy statt aus eigenen 77-Stufen.
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. codieren.
+       AUTHOR. Leander Jedamus.
+       DATE-WRITTEN. Samstag, 8. August 2026.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+
+       INPUT-OUTPUT SECTION.
+
+       DATA DIVISION.
+
+       WORKING-STORAGE SECTION.
+
+       LOCAL-STORAGE SECTION.
+
+       LINKAGE SECTION.
+       COPY "eazsatz.cpy" REPLACING ==PREFIX== BY ==EINGABE==.
+       COPY "eazsatz.cpy" REPLACING ==PREFIX== BY ==AUSGABE==.
+
+       SCREEN SECTION.
+
+      *
+       PROCEDURE DIVISION USING EINGABE AUSGABE.
+       KODIEREN.
+         MOVE EINGABE TO AUSGABE.
+         INSPECT AUSGABE CONVERTING
+             "ABCDEFGHIJKLMNOPQRSTUVWXYZ"
+                  TO
+             "BCDEFGHIJKLMNOPQRSTUVWXYZA".
+         MOVE 0 TO RETURN-CODE.
+         EXIT PROGRAM.
+
+       END PROGRAM codieren.
+
+      * vim:ai sw=4 sts=4 expandtab
