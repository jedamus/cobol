@@ -1,51 +1,101 @@
       * erzeugt Mittwoch, 23. August 2017 16:02
       * (C) 2017 von Leander Jedamus
       * modifiziert Mittwoch, 23. August 2017 16:24 von Leander Jedamus
+      * modifiziert Samstag, 8. August 2026 von Leander Jedamus
+      *   - Name des aufzurufenden Unterprogramms kommt jetzt von
+      *     der Kommandozeile statt fest "unter" zu sein.
+      *   - RETURN-CODE des Unterprogramms wird geprueft; bei einem
+      *     Fehler wird kein AUSGABESATZ mehr geschrieben.
+      *   - EINGABE kommt jetzt satzweise aus EINGABE-DATEI statt aus
+      *     einer einzigen festverdrahteten MOVE "Hallo".
+      *   - Zweite Pipelinestufe: codieren wird mit der AUSGABE von
+      *     unter als EINGABE aufgerufen (Bereinigung, dann Kodierung).
+      *   - EINGABE/AUSGABE/AUSGABE-KODIERT kommen jetzt aus der
+      *     gemeinsamen Kopierdatei eazsatz.cpy, damit diese Pipeline
+      *     und ihre Unterprogramme immer dieselbe Satzlaenge verwenden.
 
        IDENTIFICATION DIVISION.
        PROGRAM-ID. haupt.
        AUTHOR. Leander Jedamus.
        DATE-WRITTEN. Mittwoch, 23. August 2017 16:02.
-       
+
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
-       
+
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
+           SELECT EINGABE-DATEI
+           ASSIGN TO "EINGABE.DAT"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
            SELECT AUSGABE-DATEI
            ASSIGN TO DISPLAY
            ORGANIZATION IS LINE SEQUENTIAL.
-       
+
        DATA DIVISION.
        FILE SECTION.
+       FD EINGABE-DATEI
+          LABEL RECORDS OMITTED.
+       01 EINGABESATZ            PIC X(80).
+
        FD AUSGABE-DATEI
           LABEL RECORDS OMITTED.
        01 AUSGABESATZ            PIC X(80).
-       
+
        WORKING-STORAGE SECTION.
-       77 EINGABE                PIC X(80).
-       77 AUSGABE                PIC X(80).
-       
-       LOCAL-STORAGE SECTION.
-       
-       LINKAGE SECTION.
-       
-       SCREEN SECTION.
-       
+       COPY "eazsatz.cpy" REPLACING ==PREFIX== BY ==EINGABE==.
+       COPY "eazsatz.cpy" REPLACING ==PREFIX== BY ==AUSGABE==.
+       COPY "eazsatz.cpy" REPLACING ==PREFIX== BY ==AUSGABE-KODIERT==.
+       77 WS-UNTERPROGRAMM       PIC X(08)   VALUE "unter".
+       77 WS-FEHLERSTUFE         PIC X(12).
+       77 WS-ENDE-SCHALTER       PIC X(01)   VALUE "N".
+          88 ENDE-DER-EINGABE                VALUE "J".
+
       *
        PROCEDURE DIVISION.
        MAIN.
-         MOVE "Hallo" TO EINGABE.
+         ACCEPT WS-UNTERPROGRAMM FROM COMMAND-LINE.
+         IF WS-UNTERPROGRAMM = SPACES
+             MOVE "unter" TO WS-UNTERPROGRAMM
+         END-IF.
+         OPEN INPUT EINGABE-DATEI.
          OPEN OUTPUT AUSGABE-DATEI.
-           MOVE EINGABE TO AUSGABESATZ.
-           WRITE AUSGABESATZ.
-           CALL "unter" USING EINGABE AUSGABE;
-           MOVE AUSGABE TO AUSGABESATZ.
-           WRITE AUSGABESATZ.
+         PERFORM B000-LIES-EINGABESATZ.
+         PERFORM C000-VERARBEITE-EINGABESATZ
+             UNTIL ENDE-DER-EINGABE.
+         CLOSE EINGABE-DATEI.
          CLOSE AUSGABE-DATEI.
-         
-       
+         STOP RUN.
+
+       B000-LIES-EINGABESATZ.
+         READ EINGABE-DATEI INTO EINGABE
+             AT END SET ENDE-DER-EINGABE TO TRUE.
+
+       C000-VERARBEITE-EINGABESATZ.
+         MOVE EINGABE TO AUSGABESATZ.
+         WRITE AUSGABESATZ.
+         CALL WS-UNTERPROGRAMM USING EINGABE AUSGABE.
+         IF RETURN-CODE NOT = ZERO
+             MOVE WS-UNTERPROGRAMM TO WS-FEHLERSTUFE
+             PERFORM G000-FEHLER-UNTERPROGRAMM
+         ELSE
+             MOVE AUSGABE TO AUSGABESATZ
+             WRITE AUSGABESATZ
+             CALL "codieren" USING AUSGABE AUSGABE-KODIERT
+             IF RETURN-CODE NOT = ZERO
+                 MOVE "codieren" TO WS-FEHLERSTUFE
+                 PERFORM G000-FEHLER-UNTERPROGRAMM
+             ELSE
+                 MOVE AUSGABE-KODIERT TO AUSGABESATZ
+                 WRITE AUSGABESATZ
+             END-IF
+         END-IF.
+         PERFORM B000-LIES-EINGABESATZ.
+
+       G000-FEHLER-UNTERPROGRAMM.
+         DISPLAY "FEHLER: " WS-FEHLERSTUFE
+             " lieferte RETURN-CODE " RETURN-CODE.
+
        END PROGRAM haupt.
-       
-      * vim:ai sw=4 sts=4 expandtab
 
+      * vim:ai sw=4 sts=4 expandtab
