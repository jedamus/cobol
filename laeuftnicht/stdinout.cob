@@ -1,6 +1,51 @@
       * erzeugt Mittwoch, 23. August 2017 11:21
       * (C) 2017 von Leander Jedamus
       * modifiziert Mittwoch, 23. August 2017 11:26 von Leander Jedamus
+      * modifiziert Samstag, 8. August 2026 von Leander Jedamus
+      *   - READ und WRITE pruefen jetzt ihren FILE STATUS selbst;
+      *     bisher wurde jeder Nicht-Null-Status von in-status-one
+      *     stillschweigend als Dateiende behandelt, auch wenn es
+      *     sich tatsaechlich um einen E/A-Fehler handelte.
+      *   - Am Jobende wird jetzt die Anzahl gelesener/geschriebener
+      *     Saetze ausgegeben.
+      *   - Alle WS-CKP-INTERVALL Saetze wird ein Zwischenstand (die
+      *     Satznummer) in eine Checkpoint-Datei geschrieben; bei einem
+      *     Neustart werden bereits verarbeitete Saetze uebersprungen,
+      *     statt die ganze Datei neu zu verarbeiten. Nach einem
+      *     erfolgreichen Lauf wird der Checkpoint wieder auf Null
+      *     gesetzt.
+      *   - Jeder transformierte Satz wird jetzt mit Vorher- und
+      *     Nachher-Wert in eine Revisionsdatei geschrieben, damit ein
+      *     Maskierungslauf nachtraeglich belegt werden kann.
+      *   - in-status/out-status kommen jetzt aus der gemeinsamen
+      *     Kopierdatei filestat.cpy statt aus eigenen Feldern.
+      *   - Ueber einen Kommandozeilenparameter (ENCODE/DECODE) wird die
+      *     Absicht des Laufs jetzt protokolliert; die eigentliche
+      *     Transformation bleibt FUNCTION ROT13, da diese selbstinvers
+      *     ist, aber Job-Log und Revisionsdatei zeigen jetzt, ob der
+      *     Lauf als Ver- oder Entschluesselung gedacht war.
+      *   - Ein zweiter Kommandozeilenparameter FIXED unterdrueckt das
+      *     TRIM von stdin-record, damit feste Satzbreiten (LRECL) auch
+      *     nach dem Durchlauf durch dieses Programm erhalten bleiben.
+      *   - standard-output ist ASSIGN TO DISPLAY; GnuCOBOL entfernt bei
+      *     einem solchen WRITE immer die Leerzeichen am Satzende, egal
+      *     was im Satz steht, so dass der FIXED-Modus dort wirkungslos
+      *     bliebe. Jeder transformierte Satz wird darum jetzt zusaetzlich
+      *     in eine echte Plattendatei (ablage-datei) geschrieben, nach
+      *     demselben Grundgedanken wie beisp13's ZEILENDRUCK-DATEI (eine
+      *     zweite, echte Datei neben der DISPLAY-Ausgabe). Anders als
+      *     ZEILENDRUCK-DATEI ist ablage-datei aber ORGANIZATION
+      *     SEQUENTIAL statt LINE SEQUENTIAL: GnuCOBOL beschneidet auch
+      *     bei einer echten Plattendatei die Leerzeichen am Satzende,
+      *     solange die Organisation LINE SEQUENTIAL ist (verifiziert);
+      *     erst die satzorientierte Organisation schreibt die Saetze
+      *     mit fester Laenge und ohne dieses Beschneiden.
+      *   - Wenn beim Neustart (ws-ueberspringen > 0) STDINOUT.AUD nicht
+      *     mehr vorhanden ist, z.B. weil die Revisionsdatei zwischen
+      *     zwei Laeufen archiviert wurde, bricht OPEN EXTEND sonst
+      *     sofort ab und der Lauf haengt fest. Ein fehlgeschlagenes
+      *     OPEN EXTEND mit Status "35" (Datei nicht vorhanden) legt die
+      *     Datei jetzt stattdessen per OPEN OUTPUT neu an.
 
        identification division.
        program-id. rot13-sample.
@@ -17,6 +62,15 @@
        file-control.
            select standard-input assign to keyboard status in-status.
            select standard-output assign to display status out-status.
+           select checkpoint-datei assign to "STDINOUT.CKP"
+               organization line sequential
+               status ckp-status.
+           select revisions-datei assign to "STDINOUT.AUD"
+               organization line sequential
+               status aud-status.
+           select ablage-datei assign to "STDINOUT.OUT"
+               organization sequential
+               status abl-status.
 
        data division.
        file section.
@@ -24,6 +78,12 @@
            01 stdin-record     pic x(LRECL-MAGIC-NUMBER).
        fd standard-output.
            01 stdout-record    pic x(LRECL-MAGIC-NUMBER).
+       fd checkpoint-datei.
+           01 ckp-record       pic 9(07).
+       fd revisions-datei.
+           01 aud-record       pic x(4000).
+       fd ablage-datei.
+           01 abl-record       pic x(LRECL-MAGIC-NUMBER).
 
        working-storage section.
        01  in-status.
@@ -31,10 +91,54 @@
               when set to false is          low-value.
            05 in-status-one    pic x.
            05 in-status-two    pic x.
-       01  out-status          pic xx.
+       COPY "filestat.cpy"
+           REPLACING ==PREFIX-STATUS-1==    BY ==OUT-STATUS-1==
+                     ==PREFIX-STATUS-2==    BY ==OUT-STATUS-2==
+                     ==PREFIX-STATUS-OK==   BY ==OUT-STATUS-OK==
+                     ==PREFIX-STATUS-ENDE== BY ==OUT-STATUS-ENDE==
+                     ==PREFIX-STATUS==      BY ==OUT-STATUS==.
+       01  ckp-status           pic xx.
+       01  aud-status           pic xx.
+       01  abl-status           pic xx.
+       01  ws-lese-zaehler      pic 9(07) comp value zero.
+       01  ws-schreib-zaehler   pic 9(07) comp value zero.
+       01  ws-checkpoint-satz   pic 9(07) comp value zero.
+       01  ws-ckp-intervall     pic 9(07) comp value 1000.
+       01  ws-ueberspringen     pic 9(07) comp value zero.
+       01  ws-audit-satznummer  pic 9(07).
+       01  ws-audit-zeile       pic x(4000).
+       01  ws-kommandozeile     pic x(40).
+       01  ws-modus-parameter   pic x(10).
+       01  ws-zusatz-parameter  pic x(10).
+       01  ws-modus             pic x(06)   value "ENCODE".
+       01  ws-fixed-schalter    pic x(01)   value "N".
+           88 ws-fixed-aktiv                value "J".
 
       *> ***************************************************************
        procedure division.
+       accept ws-kommandozeile from command-line
+       unstring ws-kommandozeile delimited by space
+           into ws-modus-parameter ws-zusatz-parameter
+       end-unstring
+       if ws-modus-parameter = "DECODE" or ws-modus-parameter = "decode"
+           move "DECODE" to ws-modus
+       else
+           move "ENCODE" to ws-modus
+       end-if
+       if ws-zusatz-parameter = "FIXED" or ws-zusatz-parameter = "fixed"
+           set ws-fixed-aktiv to true
+       end-if
+       display "rot13-sample: Modus " ws-modus end-display
+
+       open input checkpoint-datei
+       if ckp-status = "00"
+           read checkpoint-datei end-read
+           if ckp-status = "00"
+               move ckp-record to ws-ueberspringen
+           end-if
+           close checkpoint-datei
+       end-if
+
        open output standard-output
        if out-status not equal to zero then
            display "Sorry, unable to open standard out" end-display
@@ -47,18 +151,118 @@
            stop run returning 1
        end-if
 
-       read standard-input end-read 
+       if ws-ueberspringen > zero
+           open extend revisions-datei
+           if aud-status = "35"
+               display "rot13-sample: STDINOUT.AUD fehlt beim "
+                   "Neustart, wird neu angelegt" end-display
+               open output revisions-datei
+           end-if
+       else
+           open output revisions-datei
+       end-if
+       if aud-status not equal to zero then
+           display "Sorry, unable to open revisions file" end-display
+           stop run returning 1
+       end-if
+
+       if ws-ueberspringen > zero
+           open extend ablage-datei
+           if abl-status = "35"
+               open output ablage-datei
+           end-if
+       else
+           open output ablage-datei
+       end-if
+       if abl-status not equal to zero then
+           display "Sorry, unable to open ablage-datei, status "
+               abl-status end-display
+           stop run returning 1
+       end-if
+
+       read standard-input end-read
+       if in-status not = "00" and in-status not = "10"
+           display "Sorry, error reading standard input, status "
+               in-status end-display
+           stop run returning 1
+       end-if
        perform until in-status-one not equal zero
-           move function rot13(trim(stdin-record)) to stdout-record
+               or ws-lese-zaehler not less than ws-ueberspringen
+           add 1 to ws-lese-zaehler
+           read standard-input end-read
+           if in-status not = "00" and in-status not = "10"
+               display "Sorry, error reading standard input, status "
+                   in-status end-display
+               stop run returning 1
+           end-if
+       end-perform
+
+       perform until in-status-one not equal zero
+           add 1 to ws-lese-zaehler
+           if ws-fixed-aktiv
+               move function rot13(stdin-record) to stdout-record
+           else
+               move function rot13(trim(stdin-record)) to stdout-record
+           end-if
            write stdout-record end-write
+           if out-status not equal to zero
+               display "Sorry, error writing standard output, status "
+                   out-status end-display
+               stop run returning 1
+           end-if
+           move stdout-record to abl-record
+           write abl-record end-write
+           if abl-status not equal to zero
+               display "Sorry, error writing ablage-datei, status "
+                   abl-status end-display
+               stop run returning 1
+           end-if
+           add 1 to ws-schreib-zaehler
+           move ws-lese-zaehler to ws-audit-satznummer
+           move spaces to ws-audit-zeile
+           string ws-audit-satznummer delimited by size
+               " " delimited by size
+               trim(ws-modus) delimited by size
+               " : " delimited by size
+               trim(stdin-record) delimited by size
+               " -> " delimited by size
+               trim(stdout-record) delimited by size
+               into ws-audit-zeile
+           end-string
+           move ws-audit-zeile to aud-record
+           write aud-record end-write
+           if function mod(ws-lese-zaehler, ws-ckp-intervall) = 0
+               move ws-lese-zaehler to ws-checkpoint-satz
+               perform r000-schreibe-checkpoint
+           end-if
            read standard-input end-read
-       end-perform 
+           if in-status not = "00" and in-status not = "10"
+               display "Sorry, error reading standard input, status "
+                   in-status end-display
+               stop run returning 1
+           end-if
+       end-perform
+
+       close standard-input standard-output revisions-datei
+           ablage-datei
+
+       move zero to ws-checkpoint-satz
+       perform r000-schreibe-checkpoint
 
-       close standard-input standard-output
+       display "Modus: " ws-modus
+           ", Saetze gelesen: " ws-lese-zaehler
+           ", geschrieben: " ws-schreib-zaehler end-display
 
        display trim(function rot13("Unir tbbq, rirelbar")) end-display
 
        goback.
+
+       r000-schreibe-checkpoint.
+           open output checkpoint-datei
+           move ws-checkpoint-satz to ckp-record
+           write ckp-record end-write
+           close checkpoint-datei.
+
        end program rot13-sample.
 
        identification division.
